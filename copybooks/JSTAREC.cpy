@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    JSTAREC.CPY
+      *    JOBSTAT RECORD LAYOUT - A SMALL MACHINE-READABLE SUMMARY
+      *    WRITTEN BY EACH PROGRAM AT END OF RUN SO A SCHEDULER OR
+      *    MONITORING DASHBOARD CAN PICK UP PASS/FAIL AND VOLUMES
+      *    WITHOUT SCREEN-SCRAPING SYSOUT.
+      ******************************************************************
+       01  JOBSTAT-RECORD.
+           05  JOBSTAT-PROGRAM-NAME    PIC X(12).
+           05  FILLER                  PIC X VALUE ','.
+           05  JOBSTAT-RUN-DATE        PIC X(8).
+           05  FILLER                  PIC X VALUE ','.
+           05  JOBSTAT-TOTAL-COUNT     PIC 9(7).
+           05  FILLER                  PIC X VALUE ','.
+           05  JOBSTAT-VALID-COUNT     PIC 9(7).
+           05  FILLER                  PIC X VALUE ','.
+           05  JOBSTAT-INVALID-COUNT   PIC 9(7).
+           05  FILLER                  PIC X VALUE ','.
+           05  JOBSTAT-RETURN-CODE     PIC 9(3).
