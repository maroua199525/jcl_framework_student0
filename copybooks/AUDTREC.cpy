@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    AUDTREC.CPY
+      *    AUDIT LOG RECORD LAYOUT - ONE RECORD WRITTEN BY ACCOUNT-
+      *    UPDATE FOR EVERY SUCCESSFULLY POSTED TRANSACTION LEG, GIVING
+      *    A BEFORE/AFTER BALANCE TRAIL FOR THE ACCOUNT.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-ACCOUNT-NUM       PIC X(5).
+           05  FILLER                  PIC X VALUE ','.
+           05  AUDIT-TRAN-ID           PIC X(6).
+           05  FILLER                  PIC X VALUE ','.
+           05  AUDIT-TRAN-TYPE         PIC X(10).
+           05  FILLER                  PIC X VALUE ','.
+           05  AUDIT-BEFORE-BALANCE    PIC S9(9)V99.
+           05  FILLER                  PIC X VALUE ','.
+           05  AUDIT-AFTER-BALANCE     PIC S9(9)V99.
+           05  FILLER                  PIC X VALUE ','.
+           05  AUDIT-TIMESTAMP         PIC X(14).
