@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    RSTRREC.CPY
+      *    RESTART CHECKPOINT RECORD LAYOUT - ACCOUNT-UPDATE PERSISTS
+      *    THE COUNT OF TRANSIN RECORDS SUCCESSFULLY PROCESSED SO FAR,
+      *    TOGETHER WITH THE LAST TRANSACTION ID POSTED, SO A RERUN
+      *    AFTER AN ABEND CAN SKIP PAST WORK ALREADY DONE.
+      *    RESTART-RUN-DATE TIES THE CHECKPOINT TO THE BUSINESS DATE IT
+      *    WAS TAKEN FOR, SO A CHECKPOINT LEFT BEHIND BY ONE DAY'S RUN
+      *    IS NEVER MISTAKEN FOR PROGRESS ON A DIFFERENT DAY'S TRANSIN.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RESTART-RUN-DATE        PIC 9(8).
+           05  FILLER                  PIC X VALUE ','.
+           05  RESTART-RECORDS-READ    PIC 9(7).
+           05  FILLER                  PIC X VALUE ','.
+           05  RESTART-LAST-TRAN-ID    PIC X(6).
