@@ -1,48 +1,613 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ACCOUNT-UPDATE.
        AUTHOR. STUDENT.
-       
+
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    - ACCOUNTS CONVERTED TO AN INDEXED FILE KEYED ON ACCOUNT
+      *      NUMBER SO POSTING IS A DIRECT READ, NOT A FULL SCAN
+      *    - PROCESS-UPDATES NOW ACTUALLY MATCHES AND POSTS DEPOSIT,
+      *      WITHDRAWAL AND TRANSFER TRANSACTIONS TO THE MASTER
+      *    - TRANSIN HEADER/TRAILER CONTROL RECORDS ARE RECOGNISED AND
+      *      SKIPPED RATHER THAN POSTED AS TRANSACTIONS
+      *    - TRANSFERS POST AS A MATCHED DEBIT/CREDIT PAIR
+      *    - WITHDRAWALS AND TRANSFER DEBITS ARE OVERDRAFT-CHECKED;
+      *      REJECTS GO TO THE EXCEPTIONS FILE INSTEAD OF POSTING
+      *    - RESTART/CHECKPOINT SUPPORT SO A RERUN AFTER AN ABEND
+      *      SKIPS PAST TRANSACTIONS ALREADY POSTED
+      *    - AUDITLOG RECORDS A BEFORE/AFTER BALANCE FOR EVERY POSTING
+      *    - RUN DATE IS NOW A PARM RATHER THAN IMPLICIT "TODAY"
+      *    - JOBSTAT SUMMARY RECORD ADDED FOR MONITORING TOOLING
+      *    - ACCOUNTS OPEN/REWRITE NOW CHECK FILE STATUS AND ESCALATE
+      *      TO A SEVERE RETURN CODE RATHER THAN CARRYING ON SILENTLY
+      *    - POSTINGS TO A CLOSED OR ON-HOLD ACCOUNT ARE NOW REJECTED
+      *      TO THE EXCEPTIONS FILE INSTEAD OF BEING APPLIED
+      *    - TRANSFER NOW CREDITS THE DESTINATION ACCOUNT BEFORE
+      *      COMMITTING THE SOURCE DEBIT, SO A DESTINATION THAT FAILS
+      *      VALIDATION NO LONGER LEAVES THE SOURCE DEBITED WITH NO
+      *      MATCHING CREDIT
+      *    - EXCEPTION RECORDS NOW CARRY THE RUN DATE SO DAILY-RECON
+      *      CAN REPORT ONLY THE CURRENT RUN'S EXCEPTIONS
+      *    - AN ACCOUNTS OPEN FAILURE NOW WRITES JOBSTAT (RC 16) AND
+      *      GOES BACK IMMEDIATELY INSTEAD OF CONTINUING ON TO READ A
+      *      FILE THAT NEVER OPENED
+      *    - CHECKPOINTS ARE NOW TAKEN AFTER EVERY POSTED RECORD, NOT
+      *      EVERY HUNDREDTH, SO A RERUN AFTER AN ABEND CANNOT REPLAY
+      *      TRANSACTIONS ALREADY POSTED
+      *    - A REWRITE THAT FAILS ITS FILE STATUS CHECK NO LONGER
+      *      COUNTS AS A SUCCESSFUL UPDATE OR WRITES AN AUDIT RECORD
+      *      CLAIMING IT POSTED
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCOUNTS ASSIGN TO "ACCOUNTS"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCOUNTS-STATUS.
            SELECT TRANSIN ASSIGN TO "TRANSIN"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPTNS ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESTART-FILE ASSIGN TO "RESTART"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBSTAT ASSIGN TO "JOBSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS.
-       01  ACCOUNT-RECORD          PIC X(80).
-       
+           COPY ACCTREC.
+
        FD  TRANSIN.
-       01  TRANSACTION-RECORD      PIC X(80).
-       
+           COPY TRANREC.
+
+       FD  AUDITLOG.
+           COPY AUDTREC.
+
+       FD  EXCPTNS.
+           COPY EXCPREC.
+
+       FD  RESTART-FILE.
+           COPY RSTRREC.
+
+       FD  JOBSTAT.
+           COPY JSTAREC.
+
        WORKING-STORAGE SECTION.
-       01  WS-UPDATE-COUNT         PIC 9(5) VALUE 0.
-       01  WS-EOF-FLAG             PIC X VALUE 'N'.
-       
-       PROCEDURE DIVISION.
+       01  WS-UPDATE-COUNT             PIC 9(7) VALUE 0.
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-RECORDS-READ             PIC 9(7) VALUE 0.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-ACCOUNTS-STATUS          PIC X(2) VALUE '00'.
+           88  WS-ACCOUNTS-OK              VALUE '00'.
+           88  WS-ACCOUNTS-NOT-FOUND        VALUE '23'.
+
+       01  WS-SEVERE-ERROR-FLAG        PIC X VALUE 'N'.
+           88  WS-SEVERE-ERROR-OCCURRED    VALUE 'Y'.
+
+       01  WS-RUN-DATE                 PIC 9(8) VALUE ZEROS.
+       01  WS-CURRENT-TIMESTAMP        PIC X(14).
+
+      *    A CHECKPOINT IS TAKEN AFTER EVERY POSTED RECORD SO A RERUN
+      *    AFTER AN ABEND CAN NEVER REPLAY A TRANSACTION ALREADY
+      *    POSTED ON THE PRIOR ATTEMPT.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(5) VALUE 1.
+
+      *    RESTART STATE READ AT STARTUP.
+       01  WS-RESTART-RECORDS-READ     PIC 9(7) VALUE 0.
+       01  WS-RESTART-LAST-TRAN-ID     PIC X(6) VALUE SPACES.
+       01  WS-SKIP-COUNTER             PIC 9(7) VALUE 0.
+
+       01  WS-CHECKPOINT-QUOTIENT      PIC 9(7).
+       01  WS-CHECKPOINT-REMAINDER     PIC 9(5).
+
+      *    WORK AREA FOR THE TRANSACTION CURRENTLY BEING POSTED.
+       01  WS-POST-OK-FLAG             PIC X VALUE 'Y'.
+           88  WS-POST-OK                   VALUE 'Y'.
+           88  WS-POST-REJECTED             VALUE 'N'.
+       01  WS-EXCEPTION-REASON-CODE    PIC X(8).
+       01  WS-EXCEPTION-REASON-TEXT    PIC X(30).
+       01  WS-BEFORE-BALANCE           PIC S9(9)V99.
+       01  WS-AFTER-BALANCE            PIC S9(9)V99.
+
+      *    WORK AREA HOLDING THE SOURCE LEG OF A TRANSFER WHILE THE
+      *    DESTINATION LEG IS VALIDATED AND POSTED, SO THE SOURCE
+      *    DEBIT IS NOT COMMITTED UNTIL THE CREDIT HAS SUCCEEDED.
+       01  WS-XFER-SOURCE-ACCT-NUM     PIC X(5).
+       01  WS-XFER-SOURCE-BEFORE-BAL   PIC S9(9)V99.
+       01  WS-XFER-SOURCE-AFTER-BAL    PIC S9(9)V99.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH           PIC S9(4) COMP.
+           05  LS-PARM-RUN-DATE         PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROCEDURE.
            DISPLAY "ACCOUNT-UPDATE: Starting account updates..."
-           
-           OPEN INPUT ACCOUNTS
+
+           PERFORM ESTABLISH-RUN-DATE
+
+           OPEN I-O ACCOUNTS
+           PERFORM VERIFY-ACCOUNTS-OPEN-STATUS
+           IF WS-SEVERE-ERROR-OCCURRED
+               OPEN OUTPUT JOBSTAT
+               PERFORM WRITE-JOBSTAT-RECORD
+               CLOSE ACCOUNTS JOBSTAT
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
            OPEN INPUT TRANSIN
-           
+           OPEN OUTPUT AUDITLOG
+           OPEN OUTPUT EXCPTNS
+           OPEN OUTPUT JOBSTAT
+
+           PERFORM READ-RESTART-CHECKPOINT
+           PERFORM SKIP-ALREADY-PROCESSED-RECORDS
+
+           PERFORM PROCESS-HEADER
+
            PERFORM PROCESS-UPDATES UNTIL WS-EOF-FLAG = 'Y'
-           
+
+           PERFORM CLEAR-RESTART-CHECKPOINT
+
            CLOSE ACCOUNTS
            CLOSE TRANSIN
-           
+           CLOSE AUDITLOG
+           CLOSE EXCPTNS
+
            DISPLAY "ACCOUNT-UPDATE: Updates completed"
            DISPLAY "ACCOUNT-UPDATE: Accounts updated: " WS-UPDATE-COUNT
-           
-           STOP RUN.
-       
+           DISPLAY "ACCOUNT-UPDATE: Postings rejected: " WS-REJECT-COUNT
+
+           PERFORM WRITE-JOBSTAT-RECORD
+           CLOSE JOBSTAT
+
+           IF WS-SEVERE-ERROR-OCCURRED
+               MOVE 16 TO RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *    CONFIRM THE ACCOUNTS MASTER OPENED CLEANLY.  POSTING AGAINST
+      *    A FILE THAT FAILED TO OPEN WOULD ONLY PRODUCE A FLOOD OF
+      *    "ACCOUNT NOT FOUND" EXCEPTIONS THAT MASK THE REAL PROBLEM,
+      *    SO THIS IS TREATED AS SEVERE RATHER THAN ORDINARY REJECTS.
+      *----------------------------------------------------------------
+       VERIFY-ACCOUNTS-OPEN-STATUS.
+           IF NOT WS-ACCOUNTS-OK
+               DISPLAY "ACCOUNT-UPDATE: SEVERE - ACCOUNTS OPEN FAILED, "
+                   "STATUS " WS-ACCOUNTS-STATUS
+               SET WS-SEVERE-ERROR-OCCURRED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    CONFIRM A REWRITE TO THE ACCOUNTS MASTER ACTUALLY TOOK.  A
+      *    FAILED REWRITE LEAVES THE MASTER OUT OF STEP WITH THE AUDIT
+      *    TRAIL ALREADY WRITTEN FOR IT, SO IT IS TREATED AS SEVERE.
+      *----------------------------------------------------------------
+       VERIFY-ACCOUNTS-REWRITE-STATUS.
+           IF NOT WS-ACCOUNTS-OK
+               DISPLAY "ACCOUNT-UPDATE: SEVERE - ACCOUNTS REWRITE "
+                   "FAILED FOR " ACCT-NUMBER ", STATUS "
+                   WS-ACCOUNTS-STATUS
+               SET WS-SEVERE-ERROR-OCCURRED TO TRUE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    ESTABLISH THE BUSINESS DATE THIS RUN IS FOR FROM THE PARM
+      *    PASSED BY JCL.  USED TO STAMP THE AUDIT TRAIL RATHER THAN
+      *    RELYING ON WALL-CLOCK DATE, WHICH MATTERS WHEN A PRIOR
+      *    DAY'S BATCH IS BEING RERUN.
+      *----------------------------------------------------------------
+       ESTABLISH-RUN-DATE.
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY "ACCOUNT-UPDATE: Run date is " WS-RUN-DATE.
+
+      *----------------------------------------------------------------
+      *    READ THE LAST CHECKPOINT, IF ONE EXISTS, SO A RERUN AFTER
+      *    AN ABEND KNOWS HOW FAR THE PRIOR ATTEMPT GOT.  A CHECKPOINT
+      *    IS ONLY TRUSTED WHEN ITS RUN DATE MATCHES THIS RUN'S -
+      *    OTHERWISE IT IS A LEFTOVER FROM A DIFFERENT DAY'S TRANSIN
+      *    AND IS IGNORED RATHER THAN USED TO SKIP RECORDS.
+      *----------------------------------------------------------------
+       READ-RESTART-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-RECORDS-READ
+           MOVE SPACES TO WS-RESTART-LAST-TRAN-ID
+
+           OPEN INPUT RESTART-FILE
+           READ RESTART-FILE
+               AT END
+                   DISPLAY "ACCOUNT-UPDATE: No prior checkpoint found"
+               NOT AT END
+                   IF RESTART-RUN-DATE = WS-RUN-DATE
+                       MOVE RESTART-RECORDS-READ
+                           TO WS-RESTART-RECORDS-READ
+                       MOVE RESTART-LAST-TRAN-ID
+                           TO WS-RESTART-LAST-TRAN-ID
+                       DISPLAY "ACCOUNT-UPDATE: Resuming after "
+                           WS-RESTART-RECORDS-READ " prior records, "
+                           "last transaction " WS-RESTART-LAST-TRAN-ID
+                   ELSE
+                       DISPLAY "ACCOUNT-UPDATE: Checkpoint found for "
+                           "a different run date - ignored"
+                   END-IF
+           END-READ
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------------
+      *    SKIP PAST DETAIL RECORDS ALREADY POSTED ON A PRIOR RUN.
+      *    THE HEADER ITSELF IS NOT COUNTED IN THE CHECKPOINT, SO IT
+      *    IS STILL READ AND VALIDATED NORMALLY AFTER THIS POINT.
+      *----------------------------------------------------------------
+       SKIP-ALREADY-PROCESSED-RECORDS.
+           PERFORM SKIP-ONE-RECORD
+               VARYING WS-SKIP-COUNTER FROM 1 BY 1
+               UNTIL WS-SKIP-COUNTER > WS-RESTART-RECORDS-READ
+                  OR WS-EOF-FLAG = 'Y'.
+
+       SKIP-ONE-RECORD.
+           READ TRANSIN
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    THE HEADER CONTROL RECORD IS NOT A TRANSACTION - READ AND
+      *    DISCARD IT (UNLESS THE CHECKPOINT ALREADY CARRIED US PAST
+      *    IT ON A RERUN).
+      *----------------------------------------------------------------
+       PROCESS-HEADER.
+           IF WS-RESTART-RECORDS-READ = 0
+               AND WS-EOF-FLAG NOT = 'Y'
+               READ TRANSIN
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END ADD 1 TO WS-RECORDS-READ
+               END-READ
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    READ EACH TRANSACTION AND POST IT, UNLESS IT IS THE
+      *    TRAILER, WHICH ENDS THE RUN.
+      *----------------------------------------------------------------
        PROCESS-UPDATES.
-           READ TRANSIN INTO TRANSACTION-RECORD
+           READ TRANSIN
                AT END MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+                   IF TRAN-REC-IS-TRAILER
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   ELSE
+                       PERFORM POST-TRANSACTION
+                       DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+                           GIVING WS-CHECKPOINT-QUOTIENT
+                           REMAINDER WS-CHECKPOINT-REMAINDER
+                       IF WS-CHECKPOINT-REMAINDER = 0
+                           PERFORM WRITE-RESTART-CHECKPOINT
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    POST ONE TRANSACTION BY TYPE.
+      *----------------------------------------------------------------
+       POST-TRANSACTION.
+           EVALUATE TRAN-TYPE
+               WHEN "DEPOSIT"
+                   PERFORM POST-DEPOSIT
+               WHEN "WITHDRAWAL"
+                   PERFORM POST-WITHDRAWAL
+               WHEN "TRANSFER"
+                   PERFORM POST-TRANSFER
+               WHEN OTHER
+                   DISPLAY "ACCOUNT-UPDATE: Unknown transaction type "
+                       "on " TRAN-ID " - skipped"
+           END-EVALUATE.
+
+      *----------------------------------------------------------------
+      *    DEPOSIT: READ THE ACCOUNT, ADD THE AMOUNT, REWRITE.
+      *----------------------------------------------------------------
+       POST-DEPOSIT.
+           MOVE TRAN-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNTS
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM CHECK-ACCOUNT-ACTIVE
+                   IF WS-POST-OK
+                       MOVE ACCT-BALANCE TO WS-BEFORE-BALANCE
+                       ADD TRAN-AMOUNT-NUM TO ACCT-BALANCE
+                       MOVE ACCT-BALANCE TO WS-AFTER-BALANCE
+                       MOVE TRAN-DATE TO ACCT-LAST-ACTIVITY-DATE
+                       REWRITE ACCOUNT-RECORD
+                       PERFORM VERIFY-ACCOUNTS-REWRITE-STATUS
+                       IF WS-ACCOUNTS-OK
+                           ADD 1 TO WS-UPDATE-COUNT
+                           PERFORM WRITE-AUDIT-RECORD
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    WITHDRAWAL: READ THE ACCOUNT, CHECK OVERDRAFT ELIGIBILITY,
+      *    SUBTRACT THE AMOUNT, REWRITE.
+      *----------------------------------------------------------------
+       POST-WITHDRAWAL.
+           MOVE TRAN-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNTS
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM CHECK-ACCOUNT-ACTIVE
+                   IF WS-POST-OK
+                       PERFORM APPLY-DEBIT-TO-CURRENT-ACCOUNT
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    TRANSFER: VALIDATE THE DEBIT AGAINST THE SOURCE ACCOUNT
+      *    WITHOUT POSTING IT, THEN CREDIT THE DESTINATION ACCOUNT.
+      *    ONLY ONCE THE CREDIT HAS ACTUALLY BEEN WRITTEN IS THE
+      *    SOURCE DEBIT COMMITTED - THAT WAY A DESTINATION THAT IS
+      *    MISSING, INACTIVE, OR OTHERWISE REJECTED NEVER LEAVES THE
+      *    SOURCE ACCOUNT DEBITED WITH NO MATCHING CREDIT.
+      *----------------------------------------------------------------
+       POST-TRANSFER.
+           MOVE TRAN-ACCOUNT-NUM TO ACCT-NUMBER
+           READ ACCOUNTS
+               INVALID KEY
+                   PERFORM WRITE-ACCOUNT-NOT-FOUND-EXCEPTION
+               NOT INVALID KEY
+                   PERFORM CHECK-ACCOUNT-ACTIVE
+                   IF WS-POST-OK
+                       PERFORM VALIDATE-DEBIT-FOR-CURRENT-ACCOUNT
+                   END-IF
+                   IF WS-POST-OK
+                       MOVE TRAN-DEST-ACCOUNT-NUM TO ACCT-NUMBER
+                       READ ACCOUNTS
+                           INVALID KEY
+                               PERFORM WRITE-ACCOUNT-NOT-FOUND-EXCEPTION
+                           NOT INVALID KEY
+                               PERFORM CHECK-ACCOUNT-ACTIVE
+                               IF WS-POST-OK
+                                   PERFORM POST-TRANSFER-CREDIT-LEG
+                                   PERFORM POST-TRANSFER-DEBIT-LEG
+                               END-IF
+                       END-READ
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    APPLY A DEBIT TO THE ACCOUNT RECORD CURRENTLY HELD IN
+      *    ACCOUNT-RECORD AND REWRITE IT IMMEDIATELY.  USED FOR A
+      *    WITHDRAWAL, WHICH IS A SINGLE-ACCOUNT POSTING WITH NO
+      *    SECOND LEG TO WAIT ON.  AN OVERDRAFT THAT THE ACCOUNT IS
+      *    NOT ELIGIBLE FOR IS ROUTED TO THE EXCEPTIONS FILE INSTEAD
+      *    OF BEING APPLIED.
+      *----------------------------------------------------------------
+       APPLY-DEBIT-TO-CURRENT-ACCOUNT.
+           SET WS-POST-OK TO TRUE
+           MOVE ACCT-BALANCE TO WS-BEFORE-BALANCE
+           COMPUTE WS-AFTER-BALANCE = ACCT-BALANCE - TRAN-AMOUNT-NUM
+
+           IF WS-AFTER-BALANCE < 0
+               AND ACCT-OVERDRAFT-NOT-ELIGIBLE
+               SET WS-POST-REJECTED TO TRUE
+               MOVE "OVERDRFT" TO WS-EXCEPTION-REASON-CODE
+               MOVE "WITHDRAWAL WOULD OVERDRAW INELIGIBLE ACCOUNT"
+                   TO WS-EXCEPTION-REASON-TEXT
+               PERFORM WRITE-POSTING-EXCEPTION
+           ELSE
+               MOVE WS-AFTER-BALANCE TO ACCT-BALANCE
+               MOVE TRAN-DATE TO ACCT-LAST-ACTIVITY-DATE
+               REWRITE ACCOUNT-RECORD
+               PERFORM VERIFY-ACCOUNTS-REWRITE-STATUS
+               IF WS-ACCOUNTS-OK
                    ADD 1 TO WS-UPDATE-COUNT
-                   DISPLAY "PROCESSING: " TRANSACTION-RECORD
+                   PERFORM WRITE-AUDIT-RECORD
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    VALIDATE THE SOURCE LEG OF A TRANSFER AGAINST THE ACCOUNT
+      *    RECORD CURRENTLY HELD IN ACCOUNT-RECORD, WITHOUT REWRITING
+      *    IT.  THE COMPUTED BALANCES ARE STASHED SO THE DEBIT CAN BE
+      *    COMMITTED LATER, AFTER THE DESTINATION LEG HAS SUCCEEDED.
+      *----------------------------------------------------------------
+       VALIDATE-DEBIT-FOR-CURRENT-ACCOUNT.
+           SET WS-POST-OK TO TRUE
+           MOVE ACCT-NUMBER TO WS-XFER-SOURCE-ACCT-NUM
+           MOVE ACCT-BALANCE TO WS-XFER-SOURCE-BEFORE-BAL
+           COMPUTE WS-XFER-SOURCE-AFTER-BAL =
+               ACCT-BALANCE - TRAN-AMOUNT-NUM
+
+           IF WS-XFER-SOURCE-AFTER-BAL < 0
+               AND ACCT-OVERDRAFT-NOT-ELIGIBLE
+               SET WS-POST-REJECTED TO TRUE
+               MOVE "OVERDRFT" TO WS-EXCEPTION-REASON-CODE
+               MOVE "WITHDRAWAL WOULD OVERDRAW INELIGIBLE ACCOUNT"
+                   TO WS-EXCEPTION-REASON-TEXT
+               MOVE WS-XFER-SOURCE-BEFORE-BAL TO WS-BEFORE-BALANCE
+               MOVE WS-XFER-SOURCE-BEFORE-BAL TO WS-AFTER-BALANCE
+               PERFORM WRITE-POSTING-EXCEPTION
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    CREDIT THE DESTINATION ACCOUNT RECORD CURRENTLY HELD IN
+      *    ACCOUNT-RECORD.  THIS RUNS BEFORE THE SOURCE DEBIT IS
+      *    COMMITTED, SO IT IS THE FIRST WRITE A TRANSFER MAKES.
+      *----------------------------------------------------------------
+       POST-TRANSFER-CREDIT-LEG.
+           MOVE ACCT-BALANCE TO WS-BEFORE-BALANCE
+           ADD TRAN-AMOUNT-NUM TO ACCT-BALANCE
+           MOVE ACCT-BALANCE TO WS-AFTER-BALANCE
+           MOVE TRAN-DATE TO ACCT-LAST-ACTIVITY-DATE
+           REWRITE ACCOUNT-RECORD
+           PERFORM VERIFY-ACCOUNTS-REWRITE-STATUS
+           IF WS-ACCOUNTS-OK
+               ADD 1 TO WS-UPDATE-COUNT
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    COMMIT THE SOURCE LEG OF A TRANSFER, USING THE BALANCES
+      *    STASHED BY VALIDATE-DEBIT-FOR-CURRENT-ACCOUNT.  ONLY
+      *    REACHED AFTER THE DESTINATION CREDIT HAS ALREADY BEEN
+      *    WRITTEN, SO THE SOURCE ACCOUNT MUST BE RE-READ BEFORE IT
+      *    CAN BE REWRITTEN.
+      *----------------------------------------------------------------
+       POST-TRANSFER-DEBIT-LEG.
+           MOVE WS-XFER-SOURCE-ACCT-NUM TO ACCT-NUMBER
+           READ ACCOUNTS
+               INVALID KEY
+                   DISPLAY "ACCOUNT-UPDATE: SEVERE - source account "
+                       WS-XFER-SOURCE-ACCT-NUM
+                       " vanished mid-transfer on " TRAN-ID
+                   SET WS-SEVERE-ERROR-OCCURRED TO TRUE
+               NOT INVALID KEY
+                   MOVE WS-XFER-SOURCE-AFTER-BAL TO ACCT-BALANCE
+                   MOVE TRAN-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   REWRITE ACCOUNT-RECORD
+                   PERFORM VERIFY-ACCOUNTS-REWRITE-STATUS
+                   IF WS-ACCOUNTS-OK
+                       ADD 1 TO WS-UPDATE-COUNT
+                       MOVE WS-XFER-SOURCE-BEFORE-BAL
+                           TO WS-BEFORE-BALANCE
+                       MOVE WS-XFER-SOURCE-AFTER-BAL
+                           TO WS-AFTER-BALANCE
+                       PERFORM WRITE-AUDIT-RECORD
+                   END-IF
            END-READ.
+
+      *----------------------------------------------------------------
+      *    REJECT A POSTING AGAINST AN ACCOUNT THAT IS NOT ACTIVE.
+      *    CALLED RIGHT AFTER EVERY SUCCESSFUL ACCOUNTS READ, BEFORE
+      *    ANY BALANCE IS TOUCHED.
+      *----------------------------------------------------------------
+       CHECK-ACCOUNT-ACTIVE.
+           IF ACCT-STATUS-ACTIVE
+               SET WS-POST-OK TO TRUE
+           ELSE
+               SET WS-POST-REJECTED TO TRUE
+               MOVE "ACCTINAC" TO WS-EXCEPTION-REASON-CODE
+               MOVE "ACCOUNT IS NOT ACTIVE - POSTING REJECTED"
+                   TO WS-EXCEPTION-REASON-TEXT
+               MOVE 0 TO WS-BEFORE-BALANCE
+               MOVE 0 TO WS-AFTER-BALANCE
+               PERFORM WRITE-POSTING-EXCEPTION
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    AN ACCOUNT NUMBER ON A TRANSACTION DID NOT MATCH ANY
+      *    RECORD ON THE MASTER.
+      *----------------------------------------------------------------
+       WRITE-ACCOUNT-NOT-FOUND-EXCEPTION.
+           SET WS-POST-REJECTED TO TRUE
+           MOVE "ACCTNF" TO WS-EXCEPTION-REASON-CODE
+           MOVE "ACCOUNT NUMBER NOT FOUND ON MASTER"
+               TO WS-EXCEPTION-REASON-TEXT
+           MOVE 0 TO WS-BEFORE-BALANCE
+           MOVE 0 TO WS-AFTER-BALANCE
+           PERFORM WRITE-POSTING-EXCEPTION.
+
+       WRITE-POSTING-EXCEPTION.
+           ADD 1 TO WS-REJECT-COUNT
+           MOVE SPACES TO EXCEPTION-RECORD
+           MOVE WS-RUN-DATE TO EXCP-RUN-DATE
+           MOVE ACCT-NUMBER TO EXCP-ACCOUNT-NUM
+           MOVE TRAN-ID TO EXCP-TRAN-ID
+           MOVE TRAN-TYPE TO EXCP-TRAN-TYPE
+           MOVE TRAN-AMOUNT-NUM TO EXCP-AMOUNT
+           MOVE WS-BEFORE-BALANCE TO EXCP-BALANCE
+           MOVE WS-EXCEPTION-REASON-CODE TO EXCP-REASON-CODE
+           MOVE WS-EXCEPTION-REASON-TEXT TO EXCP-REASON-TEXT
+           WRITE EXCEPTION-RECORD
+           DISPLAY "ACCOUNT-UPDATE: EXCEPTION on " TRAN-ID " - "
+               WS-EXCEPTION-REASON-TEXT.
+
+      *----------------------------------------------------------------
+      *    RECORD A BEFORE/AFTER BALANCE AUDIT ENTRY FOR A SUCCESSFUL
+      *    POSTING.
+      *----------------------------------------------------------------
+       WRITE-AUDIT-RECORD.
+           PERFORM BUILD-CURRENT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           MOVE ACCT-NUMBER TO AUDIT-ACCOUNT-NUM
+           MOVE TRAN-ID TO AUDIT-TRAN-ID
+           MOVE TRAN-TYPE TO AUDIT-TRAN-TYPE
+           MOVE WS-BEFORE-BALANCE TO AUDIT-BEFORE-BALANCE
+           MOVE WS-AFTER-BALANCE TO AUDIT-AFTER-BALANCE
+           MOVE WS-CURRENT-TIMESTAMP TO AUDIT-TIMESTAMP
+           WRITE AUDIT-RECORD.
+
+       BUILD-CURRENT-TIMESTAMP.
+           MOVE WS-RUN-DATE TO WS-CURRENT-TIMESTAMP (1:8)
+           ACCEPT WS-CURRENT-TIMESTAMP (9:6) FROM TIME.
+
+      *----------------------------------------------------------------
+      *    PERSIST THE CURRENT POSITION IN TRANSIN SO A RERUN AFTER
+      *    AN ABEND CAN SKIP PAST WORK ALREADY DONE.  EACH CHECKPOINT
+      *    OVERWRITES THE PRIOR ONE - ONLY THE LATEST POSITION MATTERS.
+      *    ONLY CALLED MID-RUN, RIGHT AFTER POSTING A DETAIL RECORD, SO
+      *    TRAN-ID ALWAYS HOLDS A REAL TRANSACTION ID HERE.
+      *----------------------------------------------------------------
+       WRITE-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SPACES TO RESTART-RECORD
+           MOVE WS-RUN-DATE TO RESTART-RUN-DATE
+           MOVE WS-RECORDS-READ TO RESTART-RECORDS-READ
+           MOVE TRAN-ID TO RESTART-LAST-TRAN-ID
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------------
+      *    A NORMAL, CLEAN COMPLETION (THE TRAILER WAS REACHED) NEEDS
+      *    NO RESTART POSITION - RESET THE CHECKPOINT SO IT DOES NOT
+      *    LINGER AND GET MISREAD AS UNFINISHED WORK ON A LATER RUN.
+      *----------------------------------------------------------------
+       CLEAR-RESTART-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           MOVE SPACES TO RESTART-RECORD
+           MOVE WS-RUN-DATE TO RESTART-RUN-DATE
+           MOVE 0 TO RESTART-RECORDS-READ
+           MOVE SPACES TO RESTART-LAST-TRAN-ID
+           WRITE RESTART-RECORD
+           CLOSE RESTART-FILE.
+
+      *----------------------------------------------------------------
+      *    WRITE ONE JOBSTAT RECORD SUMMARISING THE RUN FOR DOWNSTREAM
+      *    MONITORING TOOLING.
+      *----------------------------------------------------------------
+       WRITE-JOBSTAT-RECORD.
+           MOVE SPACES TO JOBSTAT-RECORD
+           MOVE "ACCTUPDT" TO JOBSTAT-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO JOBSTAT-RUN-DATE
+           MOVE WS-RECORDS-READ TO JOBSTAT-TOTAL-COUNT
+           MOVE WS-UPDATE-COUNT TO JOBSTAT-VALID-COUNT
+           MOVE WS-REJECT-COUNT TO JOBSTAT-INVALID-COUNT
+           IF WS-SEVERE-ERROR-OCCURRED
+               MOVE 16 TO JOBSTAT-RETURN-CODE
+           ELSE
+               IF WS-REJECT-COUNT > 0
+                   MOVE 4 TO JOBSTAT-RETURN-CODE
+               ELSE
+                   MOVE 0 TO JOBSTAT-RETURN-CODE
+               END-IF
+           END-IF
+           WRITE JOBSTAT-RECORD.
