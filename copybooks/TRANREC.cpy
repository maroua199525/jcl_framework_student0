@@ -0,0 +1,49 @@
+      ******************************************************************
+      *    TRANREC.CPY
+      *    TRANSACTION FILE RECORD LAYOUT - SHARED BY BATCH-VALIDATOR
+      *    AND ACCOUNT-UPDATE.  TRAN-REC-TYPE TELLS A READER WHICH OF
+      *    THE THREE REDEFINED VIEWS APPLIES TO THE REST OF THE RECORD:
+      *      HDR - RUN CONTROL HEADER (ONE PER FILE, FIRST RECORD)
+      *      DTL - A POSTABLE TRANSACTION
+      *      TRL - RUN CONTROL TRAILER (ONE PER FILE, LAST RECORD)
+      ******************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-REC-TYPE           PIC X(3).
+               88  TRAN-REC-IS-HEADER      VALUE 'HDR'.
+               88  TRAN-REC-IS-DETAIL      VALUE 'DTL'.
+               88  TRAN-REC-IS-TRAILER     VALUE 'TRL'.
+           05  FILLER                  PIC X VALUE ','.
+           05  TRAN-DETAIL-DATA.
+               10  TRAN-ID                 PIC X(6).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-TYPE               PIC X(10).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-ACCOUNT-NUM        PIC X(5).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-AMOUNT             PIC X(10).
+               10  TRAN-AMOUNT-NUM REDEFINES TRAN-AMOUNT
+                                           PIC 9(8)V99.
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-DATE               PIC X(8).
+               10  TRAN-DATE-NUM REDEFINES TRAN-DATE
+                                           PIC 9(8).
+               10  TRAN-DATE-YMD REDEFINES TRAN-DATE.
+                   15  TRAN-DATE-CC            PIC 9(2).
+                   15  TRAN-DATE-YY            PIC 9(2).
+                   15  TRAN-DATE-MM            PIC 9(2).
+                   15  TRAN-DATE-DD            PIC 9(2).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-DEST-ACCOUNT-NUM   PIC X(5).
+               10  FILLER                  PIC X(27).
+           05  TRAN-HEADER-DATA REDEFINES TRAN-DETAIL-DATA.
+               10  TRAN-HDR-RUN-DATE       PIC X(8).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-HDR-EXPECTED-COUNT PIC 9(7).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-HDR-EXPECTED-AMT   PIC 9(11)V99.
+               10  FILLER                  PIC X(46).
+           05  TRAN-TRAILER-DATA REDEFINES TRAN-DETAIL-DATA.
+               10  TRAN-TRL-RECORD-COUNT   PIC 9(7).
+               10  FILLER                  PIC X VALUE ','.
+               10  TRAN-TRL-TOTAL-AMT      PIC 9(11)V99.
+               10  FILLER                  PIC X(55).
