@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    ACCTREC.CPY
+      *    ACCOUNT MASTER RECORD LAYOUT - SHARED BY ANY PROGRAM THAT
+      *    OPENS THE ACCOUNTS FILE (ACCOUNT-UPDATE, DAILY-RECON).
+      *    KEYED ON ACCT-NUMBER.
+      ******************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC X(5).
+           05  ACCT-HOLDER-NAME        PIC X(20).
+           05  ACCT-BALANCE            PIC S9(9)V99.
+           05  ACCT-STATUS-CODE        PIC X(1).
+               88  ACCT-STATUS-ACTIVE      VALUE 'A'.
+               88  ACCT-STATUS-CLOSED      VALUE 'C'.
+               88  ACCT-STATUS-ON-HOLD     VALUE 'H'.
+           05  ACCT-OVERDRAFT-FLAG     PIC X(1).
+               88  ACCT-OVERDRAFT-ELIGIBLE     VALUE 'Y'.
+               88  ACCT-OVERDRAFT-NOT-ELIGIBLE VALUE 'N'.
+           05  ACCT-LAST-ACTIVITY-DATE PIC X(8).
+           05  FILLER                  PIC X(20).
