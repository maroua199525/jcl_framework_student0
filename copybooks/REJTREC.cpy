@@ -0,0 +1,26 @@
+      ******************************************************************
+      *    REJTREC.CPY
+      *    REJECT RECORD LAYOUT - WRITTEN BY BATCH-VALIDATOR TO THE
+      *    TRANREJ FILE FOR EVERY TRANSACTION THAT FAILS VALIDATION.
+      *    CARRIES THE ORIGINAL INPUT LINE PLUS A REASON CODE SO THE
+      *    REJECT QUEUE CAN BE WORKED DOWNSTREAM.
+      *    REJECT-RUN-DATE TIES EACH REJECT TO THE BUSINESS DATE IT WAS
+      *    WRITTEN ON, SO DAILY-RECON CAN REPORT ONLY THE CURRENT RUN'S
+      *    REJECTS INSTEAD OF EVERY REJECT EVER WRITTEN TO THE
+      *    CUMULATIVE TRANREJ FILE.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJECT-RUN-DATE         PIC 9(8).
+           05  FILLER                  PIC X VALUE ','.
+           05  REJECT-ORIGINAL-DATA    PIC X(80).
+           05  FILLER                  PIC X VALUE ','.
+           05  REJECT-REASON-CODE      PIC X(4).
+               88  REJ-BAD-TYPE            VALUE 'BTYP'.
+               88  REJ-BAD-AMOUNT          VALUE 'BAMT'.
+               88  REJ-BAD-DATE            VALUE 'BDTE'.
+               88  REJ-DUPLICATE-ID        VALUE 'DUPL'.
+               88  REJ-BAD-DEST-ACCOUNT    VALUE 'BDST'.
+               88  REJ-FUTURE-DATE         VALUE 'FDTE'.
+               88  REJ-STALE-DATE          VALUE 'SDTE'.
+           05  FILLER                  PIC X VALUE ','.
+           05  REJECT-REASON-TEXT      PIC X(30).
