@@ -0,0 +1,99 @@
+//DAILYRUN JOB (ACCTG),'DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*
+//*********************************************************************
+//* DAILY ACCOUNT PROCESSING STREAM
+//*
+//*   STAGE    - FILE-COPY STAGES THE DAY'S RAW TRANSACTION EXTRACT
+//*   VALIDATE - BATCH-VALIDATOR CHECKS AND PARTITIONS TRANSACTIONS
+//*              INTO TRANSOUT (VALID) AND TRANREJ (REJECTED)
+//*   POST     - ACCOUNT-UPDATE POSTS TRANSOUT TO THE ACCOUNTS MASTER.
+//*              SKIPPED IF STAGE FAILED OR VALIDATE RETURNED A
+//*              NON-ZERO RETURN CODE (REJECTS WERE FOUND)
+//*   REJRPT   - PRINTS THE REJECT QUEUE TO SYSOUT.  RUNS ONLY WHEN
+//*              VALIDATE CAME BACK NON-ZERO, SO POSTING IS SKIPPED
+//*              IN FAVOUR OF GETTING THE REJECTS IN FRONT OF SOMEONE
+//*   RECON    - DAILY-RECON PRODUCES THE DAILY CONTROL REPORT.  RUNS
+//*              WHENEVER STAGE SUCCEEDED, REGARDLESS OF WHETHER
+//*              POSTING RAN, SO THE REPORT ALWAYS REFLECTS THE DAY
+//*
+//* RUNDATE IS SET ONCE HERE AND PASSED AS A PARM TO EVERY PROGRAM
+//* THAT NEEDS THE BUSINESS DATE FOR THE RUN, SO A PRIOR DAY'S BATCH
+//* CAN BE RERUN WITHOUT PICKING UP TODAY'S WALL-CLOCK DATE.
+//*********************************************************************
+//*
+         SET RUNDATE=20260809
+//*
+//STAGE    EXEC PGM=FILECOPY,PARM='&RUNDATE'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//INFILE   DD DSN=PROD.DAILY.TRANEXT,DISP=SHR
+//OUTFILE  DD DSN=&&TRANSTG,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//JOBSTAT  DD DSN=PROD.DAILY.JOBSTAT,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//*
+//VALIDATE EXEC PGM=BATCHVAL,PARM='&RUNDATE'
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=&&TRANSTG,DISP=(OLD,PASS,DELETE)
+//TRANSOUT DD DSN=&&TRANVAL,DISP=(NEW,PASS,DELETE),
+//            UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//TRANREJ  DD DSN=PROD.DAILY.TRANREJ,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=125,BLKSIZE=0)
+//JOBSTAT  DD DSN=PROD.DAILY.JOBSTAT,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//*
+//* SKIP POSTING IF STAGE FAILED, OR IF VALIDATE CAME BACK NON-ZERO
+//* (RC 4 MEANS INVALID TRANSACTIONS WERE FOUND - SEE TRANREJ).
+//*
+//POST     EXEC PGM=ACCTUPDT,PARM='&RUNDATE',
+//            COND=((0,NE,STAGE),(0,NE,VALIDATE))
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCOUNTS DD DSN=PROD.DAILY.ACCOUNTS,DISP=OLD
+//TRANSIN  DD DSN=&&TRANVAL,DISP=(OLD,DELETE,DELETE)
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//EXCPTNS  DD DSN=PROD.DAILY.EXCPTNS,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=96,BLKSIZE=0)
+//* RESTART HOLDS A SINGLE CHECKPOINT RECORD THAT IS REWRITTEN IN
+//* PLACE EACH RUN (SEE ACCOUNT-UPDATE'S READ-RESTART-CHECKPOINT) -
+//* THE DATASET MUST ALREADY EXIST WITH ONE INITIALISED RECORD, NOT
+//* ACCUMULATE ONE PER RUN, SO DISP IS OLD RATHER THAN MOD.
+//RESTART  DD DSN=PROD.DAILY.RESTART,DISP=(OLD,KEEP,KEEP),
+//            DCB=(RECFM=FB,LRECL=23,BLKSIZE=0)
+//JOBSTAT  DD DSN=PROD.DAILY.JOBSTAT,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//*
+//* RUNS ONLY WHEN VALIDATE FOUND REJECTS, SO THE REJECT QUEUE GETS
+//* TO SYSOUT INSTEAD OF SILENTLY WAITING TO BE NOTICED.
+//*
+//REJRPT   EXEC PGM=IEBGENER,
+//            COND=((0,NE,STAGE),(0,EQ,VALIDATE))
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.DAILY.TRANREJ,DISP=SHR
+//SYSUT2   DD SYSOUT=*
+//*
+//* THE CONTROL REPORT RUNS WHENEVER STAGING SUCCEEDED, REGARDLESS OF
+//* WHETHER POSTING RAN, SO THE DAY ALWAYS GETS A REPORT TO BALANCE
+//* AGAINST.
+//*
+//RECON    EXEC PGM=DLYRECON,PARM='&RUNDATE',
+//            COND=(0,NE,STAGE)
+//STEPLIB  DD DSN=PROD.BATCH.LOADLIB,DISP=SHR
+//ACCOUNTS DD DSN=PROD.DAILY.ACCOUNTS,DISP=SHR
+//AUDITLOG DD DSN=PROD.DAILY.AUDITLOG,DISP=SHR
+//TRANREJ  DD DSN=PROD.DAILY.TRANREJ,DISP=SHR
+//EXCPTNS  DD DSN=PROD.DAILY.EXCPTNS,DISP=SHR
+//RPTOUT   DD SYSOUT=*
+//JOBSTAT  DD DSN=PROD.DAILY.JOBSTAT,DISP=(MOD,CATLG,CATLG),
+//            UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//
