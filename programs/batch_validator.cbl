@@ -2,6 +2,34 @@
        PROGRAM-ID. BATCH-VALIDATOR.
        AUTHOR. [YOUR NAME].
 
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    - ADDED HEADER/TRAILER CONTROL BALANCING ON TRANSIN/TRANSOUT
+      *    - ADDED DUPLICATE TRANSACTION ID DETECTION
+      *    - ADDED TRANREJ REJECT FILE WITH REASON CODES
+      *    - ADDED CONTENT VALIDATION OF AMOUNT, DATE AND TRANSFER
+      *      DESTINATION ACCOUNT
+      *    - ADDED RUN-DATE PARM AND FUTURE/STALE DATE CHECKING
+      *    - ADDED JOBSTAT SUMMARY OUTPUT
+      *    - LEAP YEAR CHECK NOW APPLIES THE FULL CENTURIAL RULE
+      *      INSTEAD OF A PLAIN MOD-4 TEST
+      *    - TRANSIN TRAILER BALANCING NOW ALSO CHECKS THE HEADER'S
+      *      EXPECTED AMOUNT, NOT JUST THE TRAILER'S
+      *    - REJECT RECORDS NOW CARRY THE RUN DATE SO DAILY-RECON CAN
+      *      REPORT ONLY THE CURRENT RUN'S REJECTS
+      *    - A TRANSIN FEED THAT HITS EOF WITHOUT EVER PRESENTING A
+      *      TRAILER RECORD NOW FORCES OUT-OF-BALANCE, RATHER THAN
+      *      FINISHING CLEAN BECAUSE THE BALANCE CHECK NEVER RAN
+      *    - THE MISSING-HEADER ABORT NOW WRITES ITS JOBSTAT RECORD
+      *      (RC 8) BEFORE GOING BACK, SO THE RUN IS NOT INVISIBLE TO
+      *      MONITORING
+      *    - A TRANSFER WHOSE DESTINATION ACCOUNT IS THE SAME AS ITS
+      *      SOURCE ACCOUNT IS NOW REJECTED RATHER THAN POSTED
+      *    - THE SEEN-ID TABLE NOW DISPLAYS A WARNING WHEN IT FILLS
+      *      INSTEAD OF SILENTLY DROPPING DUPLICATE DETECTION
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,80 +37,522 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSOUT ASSIGN TO "TRANSOUT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANREJ ASSIGN TO "TRANREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBSTAT ASSIGN TO "JOBSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSIN.
-       01  TRANSACTION-INPUT       PIC X(80).
+           COPY TRANREC REPLACING TRAN-RECORD BY TRAN-IN-RECORD.
 
        FD  TRANSOUT.
-       01  TRANSACTION-OUTPUT      PIC X(80).
+           COPY TRANREC REPLACING TRAN-RECORD BY TRAN-OUT-RECORD.
+
+       FD  TRANREJ.
+           COPY REJTREC.
+
+       FD  JOBSTAT.
+           COPY JSTAREC.
 
        WORKING-STORAGE SECTION.
        01  WS-COUNTERS.
-           05  WS-TOTAL-COUNT      PIC 9(5) VALUE 0.
-           05  WS-VALID-COUNT      PIC 9(5) VALUE 0.
-           05  WS-INVALID-COUNT    PIC 9(5) VALUE 0.
-
-       01  WS-TRANSACTION-RECORD.
-           05  WS-TXN-ID           PIC X(6).
-           05  FILLER              PIC X VALUE ','.
-           05  WS-TXN-TYPE         PIC X(10).
-           05  FILLER              PIC X VALUE ','.
-           05  WS-ACCOUNT-NUM      PIC X(5).
-           05  FILLER              PIC X VALUE ','.
-           05  WS-AMOUNT           PIC X(10).
-           05  FILLER              PIC X VALUE ','.
-           05  WS-DATE             PIC X(8).
-
-       01  WS-EOF-FLAG             PIC X VALUE 'N'.
-
-       PROCEDURE DIVISION.
+           05  WS-TOTAL-COUNT          PIC 9(7) VALUE 0.
+           05  WS-VALID-COUNT          PIC 9(7) VALUE 0.
+           05  WS-INVALID-COUNT        PIC 9(7) VALUE 0.
+           05  WS-VALID-AMOUNT-TOTAL   PIC 9(11)V99 VALUE 0.
+           05  WS-READ-AMOUNT-TOTAL    PIC 9(11)V99 VALUE 0.
+
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-VALID-FLAG               PIC X VALUE 'Y'.
+           88  WS-TRANSACTION-VALID        VALUE 'Y'.
+           88  WS-TRANSACTION-INVALID      VALUE 'N'.
+       01  WS-REASON-CODE               PIC X(4).
+       01  WS-REASON-TEXT               PIC X(30).
+
+       01  WS-RUN-DATE                  PIC 9(8) VALUE ZEROS.
+       01  WS-STALE-DAYS-LIMIT          PIC 9(3) VALUE 30.
+
+      *    PSEUDO-JULIAN DAY NUMBERS USED TO COMPARE TWO CCYYMMDD DATES
+      *    WITHOUT RESORTING TO INTRINSIC FUNCTIONS.
+       01  WS-DATE-MATH.
+           05  WS-RUN-PSEUDO-DAYS       PIC 9(9) VALUE 0.
+           05  WS-TRAN-PSEUDO-DAYS      PIC 9(9) VALUE 0.
+           05  WS-DAYS-DIFFERENCE       PIC S9(9) VALUE 0.
+
+      *    TABLE OF DAYS IN EACH MONTH, USED TO VALIDATE TRAN-DATE-DD.
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 28.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 30.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 30.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 30.
+           05  FILLER                   PIC 9(2) VALUE 31.
+           05  FILLER                   PIC 9(2) VALUE 30.
+           05  FILLER                   PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05  WS-DAYS-IN-MONTH-ENTRY   PIC 9(2) OCCURS 12 TIMES.
+
+       01  WS-LEAP-YEAR-WORK.
+           05  WS-LEAP-FULL-YEAR        PIC 9(4).
+           05  WS-LEAP-REMAINDER-4      PIC 9(4).
+           05  WS-LEAP-REMAINDER-100    PIC 9(4).
+           05  WS-LEAP-REMAINDER-400    PIC 9(4).
+           05  WS-LEAP-YEAR-FLAG        PIC X VALUE 'N'.
+               88  WS-IS-LEAP-YEAR          VALUE 'Y'.
+
+      *    TABLE OF TRANSACTION IDS SEEN SO FAR THIS RUN, USED TO
+      *    DETECT DUPLICATES ARRIVING LATER IN THE SAME FEED.
+       01  WS-SEEN-TABLE.
+           05  WS-SEEN-COUNT            PIC 9(7) VALUE 0.
+           05  WS-SEEN-ID               PIC X(6) OCCURS 9999 TIMES
+                                         INDEXED BY WS-SEEN-IDX.
+       01  WS-SEARCH-IDX                PIC 9(7) VALUE 0.
+       01  WS-DUPLICATE-FLAG            PIC X VALUE 'N'.
+           88  WS-ID-IS-DUPLICATE           VALUE 'Y'.
+
+      *    HEADER/TRAILER CONTROL TOTALS CARRIED ON TRANSIN.
+       01  WS-HDR-EXPECTED-COUNT        PIC 9(7) VALUE 0.
+       01  WS-HDR-EXPECTED-AMT          PIC 9(11)V99 VALUE 0.
+
+      *    SET WHEN THE TRANSIN TRAILER DOES NOT BALANCE TO THE HEADER
+      *    OR TO WHAT WAS ACTUALLY READ - FORCES A DISTINCT NON-ZERO
+      *    RETURN CODE SO AN OUT-OF-BALANCE FEED IS NEVER PROCESSED AS
+      *    IF IT WERE CLEAN.
+       01  WS-BALANCE-FLAG               PIC X VALUE 'Y'.
+           88  WS-TRANSIN-IN-BALANCE         VALUE 'Y'.
+           88  WS-TRANSIN-OUT-OF-BALANCE     VALUE 'N'.
+
+      *    SET WHEN THE TRANSIN TRAILER RECORD IS ACTUALLY READ, SO A
+      *    FEED TRUNCATED BEFORE ITS TRAILER CAN BE TOLD APART FROM ONE
+      *    THAT BALANCED CLEANLY.
+       01  WS-TRAILER-SEEN-FLAG          PIC X VALUE 'N'.
+           88  WS-TRAILER-WAS-SEEN           VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH           PIC S9(4) COMP.
+           05  LS-PARM-RUN-DATE         PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROCEDURE.
            DISPLAY "BATCH-VALIDATOR: Starting transaction validation..."
 
+           PERFORM ESTABLISH-RUN-DATE
+
            OPEN INPUT TRANSIN
            OPEN OUTPUT TRANSOUT
+           OPEN OUTPUT TRANREJ
+           OPEN OUTPUT JOBSTAT
+
+           PERFORM PROCESS-HEADER
 
            PERFORM PROCESS-TRANSACTIONS UNTIL WS-EOF-FLAG = 'Y'
 
            CLOSE TRANSIN
            CLOSE TRANSOUT
+           CLOSE TRANREJ
 
            PERFORM DISPLAY-STATISTICS
+           PERFORM WRITE-JOBSTAT-RECORD
+           CLOSE JOBSTAT
 
-           IF WS-INVALID-COUNT > 0
-               DISPLAY "BATCH-VALIDATOR: Invalid transactions found!"
-               STOP RUN RETURNING 4
+           IF WS-TRANSIN-OUT-OF-BALANCE
+               DISPLAY "BATCH-VALIDATOR: TRANSIN failed to balance!"
+               MOVE 8 TO RETURN-CODE
            ELSE
-               DISPLAY "BATCH-VALIDATOR: All transactions valid!"
-               STOP RUN RETURNING 0
+               IF WS-INVALID-COUNT > 0
+                   DISPLAY
+                       "BATCH-VALIDATOR: Invalid transactions found!"
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   DISPLAY "BATCH-VALIDATOR: All transactions valid!"
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *    ESTABLISH THE BUSINESS DATE THIS RUN IS FOR FROM THE PARM
+      *    PASSED BY JCL.  WITH NO PARM WE FALL BACK TO THE SYSTEM
+      *    DATE SO THE PROGRAM STILL RUNS STANDALONE.
+      *----------------------------------------------------------------
+       ESTABLISH-RUN-DATE.
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY "BATCH-VALIDATOR: Run date is " WS-RUN-DATE.
+
+      *----------------------------------------------------------------
+      *    READ AND VALIDATE THE TRANSIN HEADER, THEN WRITE OUR OWN
+      *    HEADER TO TRANSOUT FOR THE PROGRAMS DOWNSTREAM.
+      *----------------------------------------------------------------
+       PROCESS-HEADER.
+           READ TRANSIN
+               AT END
+                   DISPLAY "BATCH-VALIDATOR: TRANSIN is empty"
+                   MOVE 'Y' TO WS-EOF-FLAG
+           END-READ
+
+           IF WS-EOF-FLAG NOT = 'Y'
+               IF NOT TRAN-REC-IS-HEADER OF TRAN-IN-RECORD
+                   DISPLAY "BATCH-VALIDATOR: Missing TRANSIN header - "
+                       "aborting run"
+                   SET WS-TRANSIN-OUT-OF-BALANCE TO TRUE
+                   PERFORM WRITE-JOBSTAT-RECORD
+                   MOVE 8 TO RETURN-CODE
+                   CLOSE TRANSIN TRANSOUT TRANREJ JOBSTAT
+                   GOBACK
+               ELSE
+                   MOVE TRAN-HDR-EXPECTED-COUNT OF TRAN-IN-RECORD
+                       TO WS-HDR-EXPECTED-COUNT
+                   MOVE TRAN-HDR-EXPECTED-AMT OF TRAN-IN-RECORD
+                       TO WS-HDR-EXPECTED-AMT
+
+                   MOVE 'HDR' TO TRAN-REC-TYPE OF TRAN-OUT-RECORD
+                   MOVE WS-RUN-DATE
+                       TO TRAN-HDR-RUN-DATE OF TRAN-OUT-RECORD
+                   MOVE WS-HDR-EXPECTED-COUNT
+                       TO TRAN-HDR-EXPECTED-COUNT OF TRAN-OUT-RECORD
+                   MOVE WS-HDR-EXPECTED-AMT
+                       TO TRAN-HDR-EXPECTED-AMT OF TRAN-OUT-RECORD
+                   WRITE TRAN-OUT-RECORD
+               END-IF
            END-IF.
 
+      *----------------------------------------------------------------
+      *    READ EACH DETAIL RECORD AND VALIDATE IT.  THE TRAILER
+      *    RECORD ENDS THE DETAIL LOOP WITHOUT BEING TREATED AS A
+      *    TRANSACTION.
+      *----------------------------------------------------------------
        PROCESS-TRANSACTIONS.
-           READ TRANSIN INTO TRANSACTION-INPUT
-               AT END MOVE 'Y' TO WS-EOF-FLAG
+           READ TRANSIN
+               AT END
+                   MOVE 'Y' TO WS-EOF-FLAG
+                   IF NOT WS-TRAILER-WAS-SEEN
+                       SET WS-TRANSIN-OUT-OF-BALANCE TO TRUE
+                       DISPLAY "BATCH-VALIDATOR: *** TRANSIN TRUNCATED "
+                           "- EOF REACHED WITHOUT A TRAILER RECORD ***"
+                   END-IF
                NOT AT END
-                   ADD 1 TO WS-TOTAL-COUNT
-                   PERFORM VALIDATE-TRANSACTION
+                   IF TRAN-REC-IS-TRAILER OF TRAN-IN-RECORD
+                       SET WS-TRAILER-WAS-SEEN TO TRUE
+                       PERFORM BALANCE-TRANSIN-TRAILER
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   ELSE
+                       ADD 1 TO WS-TOTAL-COUNT
+                       IF TRAN-AMOUNT OF TRAN-IN-RECORD IS NUMERIC
+                           ADD TRAN-AMOUNT-NUM OF TRAN-IN-RECORD
+                               TO WS-READ-AMOUNT-TOTAL
+                       END-IF
+                       PERFORM VALIDATE-TRANSACTION
+                   END-IF
            END-READ.
 
+      *----------------------------------------------------------------
+      *    VALIDATE TYPE, AMOUNT, DATE, DUPLICATE ID AND (FOR
+      *    TRANSFERS) THE DESTINATION ACCOUNT.  THE FIRST FAILURE
+      *    FOUND WINS THE REASON CODE - WE DO NOT TRY TO REPORT EVERY
+      *    PROBLEM ON A BAD RECORD AT ONCE.
+      *----------------------------------------------------------------
        VALIDATE-TRANSACTION.
-           MOVE TRANSACTION-INPUT TO WS-TRANSACTION-RECORD
+           SET WS-TRANSACTION-VALID TO TRUE
+           MOVE SPACES TO WS-REASON-CODE
+           MOVE SPACES TO WS-REASON-TEXT
+
+           IF TRAN-TYPE OF TRAN-IN-RECORD NOT = 'DEPOSIT'
+               AND TRAN-TYPE OF TRAN-IN-RECORD NOT = 'WITHDRAWAL'
+               AND TRAN-TYPE OF TRAN-IN-RECORD NOT = 'TRANSFER'
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE 'BTYP' TO WS-REASON-CODE
+               MOVE "INVALID TRANSACTION TYPE" TO WS-REASON-TEXT
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               AND TRAN-TYPE OF TRAN-IN-RECORD = 'TRANSFER'
+               AND TRAN-DEST-ACCOUNT-NUM OF TRAN-IN-RECORD = SPACES
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE 'BDST' TO WS-REASON-CODE
+               MOVE "MISSING TRANSFER DESTINATION ACCOUNT"
+                   TO WS-REASON-TEXT
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               AND TRAN-TYPE OF TRAN-IN-RECORD = 'TRANSFER'
+               AND TRAN-DEST-ACCOUNT-NUM OF TRAN-IN-RECORD =
+                   TRAN-ACCOUNT-NUM OF TRAN-IN-RECORD
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE 'BDST' TO WS-REASON-CODE
+               MOVE "XFER DEST SAME AS SOURCE ACCT"
+                   TO WS-REASON-TEXT
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               IF TRAN-AMOUNT OF TRAN-IN-RECORD IS NOT NUMERIC
+                   OR TRAN-AMOUNT-NUM OF TRAN-IN-RECORD = 0
+                   SET WS-TRANSACTION-INVALID TO TRUE
+                   MOVE 'BAMT' TO WS-REASON-CODE
+                   MOVE "AMOUNT NOT NUMERIC OR NOT POSITIVE"
+                       TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               PERFORM VALIDATE-TRANSACTION-DATE
+           END-IF
 
-           IF WS-TXN-TYPE = 'DEPOSIT'
-               OR WS-TXN-TYPE = 'WITHDRAWAL'
-               OR WS-TXN-TYPE = 'TRANSFER'
+           IF WS-TRANSACTION-VALID
+               PERFORM CHECK-DUPLICATE-ID
+               IF WS-ID-IS-DUPLICATE
+                   SET WS-TRANSACTION-INVALID TO TRUE
+                   MOVE 'DUPL' TO WS-REASON-CODE
+                   MOVE "DUPLICATE TRANSACTION ID" TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF WS-TRANSACTION-VALID
                ADD 1 TO WS-VALID-COUNT
-               WRITE TRANSACTION-OUTPUT FROM TRANSACTION-INPUT
-               DISPLAY "✓ VALID: ", TRANSACTION-INPUT
+               ADD TRAN-AMOUNT-NUM OF TRAN-IN-RECORD
+                   TO WS-VALID-AMOUNT-TOTAL
+               MOVE 'DTL' TO TRAN-REC-TYPE OF TRAN-OUT-RECORD
+               MOVE TRAN-DETAIL-DATA OF TRAN-IN-RECORD
+                   TO TRAN-DETAIL-DATA OF TRAN-OUT-RECORD
+               WRITE TRAN-OUT-RECORD
+               DISPLAY "VALID: " TRAN-ID OF TRAN-IN-RECORD
            ELSE
                ADD 1 TO WS-INVALID-COUNT
-               DISPLAY "✗ INVALID: ", TRANSACTION-INPUT
+               PERFORM WRITE-REJECT-RECORD
+               DISPLAY "INVALID: " TRAN-ID OF TRAN-IN-RECORD
+                   " - " WS-REASON-TEXT
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    VALIDATE WS-DATE AS A REAL CCYYMMDD CALENDAR DATE AND
+      *    CHECK IT AGAINST THE BUSINESS DATE FOR THE RUN.
+      *----------------------------------------------------------------
+       VALIDATE-TRANSACTION-DATE.
+           IF TRAN-DATE OF TRAN-IN-RECORD IS NOT NUMERIC
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE 'BDTE' TO WS-REASON-CODE
+               MOVE "DATE NOT NUMERIC" TO WS-REASON-TEXT
+           ELSE
+               IF TRAN-DATE-MM OF TRAN-IN-RECORD < 1
+                   OR TRAN-DATE-MM OF TRAN-IN-RECORD > 12
+                   SET WS-TRANSACTION-INVALID TO TRUE
+                   MOVE 'BDTE' TO WS-REASON-CODE
+                   MOVE "DATE HAS INVALID MONTH" TO WS-REASON-TEXT
+               END-IF
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               PERFORM DETERMINE-LEAP-YEAR
+               IF TRAN-DATE-MM OF TRAN-IN-RECORD = 2
+                   AND WS-IS-LEAP-YEAR
+                   IF TRAN-DATE-DD OF TRAN-IN-RECORD < 1
+                       OR TRAN-DATE-DD OF TRAN-IN-RECORD > 29
+                       SET WS-TRANSACTION-INVALID TO TRUE
+                       MOVE 'BDTE' TO WS-REASON-CODE
+                       MOVE "DATE HAS INVALID DAY" TO WS-REASON-TEXT
+                   END-IF
+               ELSE
+                   IF TRAN-DATE-DD OF TRAN-IN-RECORD < 1
+                       OR TRAN-DATE-DD OF TRAN-IN-RECORD >
+                          WS-DAYS-IN-MONTH-ENTRY
+                             (TRAN-DATE-MM OF TRAN-IN-RECORD)
+                       SET WS-TRANSACTION-INVALID TO TRUE
+                       MOVE 'BDTE' TO WS-REASON-CODE
+                       MOVE "DATE HAS INVALID DAY" TO WS-REASON-TEXT
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-TRANSACTION-VALID
+               PERFORM COMPARE-TRANSACTION-DATE-TO-RUN-DATE
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    DETERMINE WHETHER THE TRANSACTION YEAR IS A LEAP YEAR,
+      *    USING DIVIDE/REMAINDER RATHER THAN AN INTRINSIC FUNCTION.
+      *    FOLLOWS THE FULL GREGORIAN RULE - DIVISIBLE BY 4, EXCEPT
+      *    CENTURY YEARS, WHICH MUST ALSO BE DIVISIBLE BY 400 - SO
+      *    CENTURY YEARS LIKE 1900 OR 2100 ARE NOT WRONGLY TREATED AS
+      *    LEAP YEARS.
+      *----------------------------------------------------------------
+       DETERMINE-LEAP-YEAR.
+           MOVE 'N' TO WS-LEAP-YEAR-FLAG
+           COMPUTE WS-LEAP-FULL-YEAR =
+               TRAN-DATE-CC OF TRAN-IN-RECORD * 100
+               + TRAN-DATE-YY OF TRAN-IN-RECORD
+
+           DIVIDE WS-LEAP-FULL-YEAR BY 4
+               GIVING WS-LEAP-REMAINDER-4
+               REMAINDER WS-LEAP-REMAINDER-4
+           DIVIDE WS-LEAP-FULL-YEAR BY 100
+               GIVING WS-LEAP-REMAINDER-100
+               REMAINDER WS-LEAP-REMAINDER-100
+           DIVIDE WS-LEAP-FULL-YEAR BY 400
+               GIVING WS-LEAP-REMAINDER-400
+               REMAINDER WS-LEAP-REMAINDER-400
+
+           IF WS-LEAP-REMAINDER-4 = 0
+               IF WS-LEAP-REMAINDER-100 NOT = 0
+                   SET WS-IS-LEAP-YEAR TO TRUE
+               ELSE
+                   IF WS-LEAP-REMAINDER-400 = 0
+                       SET WS-IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    CONVERT BOTH THE RUN DATE AND THE TRANSACTION DATE TO A
+      *    PSEUDO-JULIAN DAY COUNT (YEAR*360 + MONTH*30 + DAY) SO THEY
+      *    CAN BE COMPARED WITHOUT DATE-INTRINSIC FUNCTIONS, THEN
+      *    REJECT FUTURE-DATED OR STALE TRANSACTIONS.
+      *----------------------------------------------------------------
+       COMPARE-TRANSACTION-DATE-TO-RUN-DATE.
+           COMPUTE WS-RUN-PSEUDO-DAYS =
+               (WS-RUN-DATE / 10000) * 360
+               + ((WS-RUN-DATE / 100) - ((WS-RUN-DATE / 10000) * 100))
+                    * 30
+               + (WS-RUN-DATE - ((WS-RUN-DATE / 100) * 100))
+
+           COMPUTE WS-TRAN-PSEUDO-DAYS =
+               (TRAN-DATE-NUM OF TRAN-IN-RECORD / 10000) * 360
+               + ((TRAN-DATE-NUM OF TRAN-IN-RECORD / 100)
+                    - ((TRAN-DATE-NUM OF TRAN-IN-RECORD / 10000) * 100))
+                    * 30
+               + (TRAN-DATE-NUM OF TRAN-IN-RECORD
+                    - ((TRAN-DATE-NUM OF TRAN-IN-RECORD / 100) * 100))
+
+           COMPUTE WS-DAYS-DIFFERENCE =
+               WS-RUN-PSEUDO-DAYS - WS-TRAN-PSEUDO-DAYS
+
+           IF WS-DAYS-DIFFERENCE < 0
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE 'FDTE' TO WS-REASON-CODE
+               MOVE "TRANSACTION DATED IN THE FUTURE"
+                   TO WS-REASON-TEXT
+           ELSE
+               IF WS-DAYS-DIFFERENCE > WS-STALE-DAYS-LIMIT
+                   SET WS-TRANSACTION-INVALID TO TRUE
+                   MOVE 'SDTE' TO WS-REASON-CODE
+                   MOVE "TRANSACTION DATE IS STALE" TO WS-REASON-TEXT
+               END-IF
+           END-IF.
+
+      *----------------------------------------------------------------
+      *    LINEAR SEARCH OF THE IDS SEEN SO FAR THIS RUN.  IF THE ID
+      *    IS NEW, ADD IT TO THE TABLE FOR FUTURE COMPARISONS.
+      *----------------------------------------------------------------
+       CHECK-DUPLICATE-ID.
+           MOVE 'N' TO WS-DUPLICATE-FLAG
+           PERFORM SEARCH-SEEN-TABLE
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-SEEN-COUNT
+                  OR WS-ID-IS-DUPLICATE
+
+           IF NOT WS-ID-IS-DUPLICATE
+               IF WS-SEEN-COUNT < 9999
+                   ADD 1 TO WS-SEEN-COUNT
+                   MOVE TRAN-ID OF TRAN-IN-RECORD
+                       TO WS-SEEN-ID (WS-SEEN-COUNT)
+               ELSE
+                   DISPLAY "BATCH-VALIDATOR: Seen-ID table full - "
+                       TRAN-ID OF TRAN-IN-RECORD
+                       " not tracked for future duplicate checks"
+               END-IF
+           END-IF.
+
+       SEARCH-SEEN-TABLE.
+           IF WS-SEEN-ID (WS-SEARCH-IDX) = TRAN-ID OF TRAN-IN-RECORD
+               SET WS-ID-IS-DUPLICATE TO TRUE
            END-IF.
 
+      *----------------------------------------------------------------
+      *    WRITE THE ORIGINAL RECORD AND REASON CODE TO TRANREJ.
+      *----------------------------------------------------------------
+       WRITE-REJECT-RECORD.
+           MOVE SPACES TO REJECT-RECORD
+           MOVE WS-RUN-DATE TO REJECT-RUN-DATE
+           MOVE TRAN-IN-RECORD TO REJECT-ORIGINAL-DATA
+           MOVE WS-REASON-CODE TO REJECT-REASON-CODE
+           MOVE WS-REASON-TEXT TO REJECT-REASON-TEXT
+           WRITE REJECT-RECORD.
+
+      *----------------------------------------------------------------
+      *    READ THE TRANSIN TRAILER AND MAKE SURE THE COUNT AND AMOUNT
+      *    THE FEED CLAIMED MATCH WHAT WE ACTUALLY READ, THEN WRITE
+      *    OUR OWN TRAILER (BASED ON VALID TRANSACTIONS ONLY) TO
+      *    TRANSOUT.
+      *----------------------------------------------------------------
+       BALANCE-TRANSIN-TRAILER.
+           IF TRAN-TRL-RECORD-COUNT OF TRAN-IN-RECORD
+                  NOT = WS-HDR-EXPECTED-COUNT
+               OR TRAN-TRL-RECORD-COUNT OF TRAN-IN-RECORD
+                  NOT = WS-TOTAL-COUNT
+               SET WS-TRANSIN-OUT-OF-BALANCE TO TRUE
+               DISPLAY "BATCH-VALIDATOR: *** TRANSIN COUNT OUT OF "
+                   "BALANCE - HEADER/TRAILER/ACTUAL DO NOT AGREE ***"
+           END-IF
+
+           IF TRAN-TRL-TOTAL-AMT OF TRAN-IN-RECORD
+                  NOT = WS-READ-AMOUNT-TOTAL
+               SET WS-TRANSIN-OUT-OF-BALANCE TO TRUE
+               DISPLAY "BATCH-VALIDATOR: *** TRANSIN AMOUNT OUT OF "
+                   "BALANCE - TRAILER AND ACTUAL TOTAL DO NOT AGREE "
+                   "***"
+           END-IF
+
+           IF WS-HDR-EXPECTED-AMT NOT = WS-READ-AMOUNT-TOTAL
+               SET WS-TRANSIN-OUT-OF-BALANCE TO TRUE
+               DISPLAY "BATCH-VALIDATOR: *** TRANSIN AMOUNT OUT OF "
+                   "BALANCE - HEADER AND ACTUAL TOTAL DO NOT AGREE "
+                   "***"
+           END-IF
+
+           MOVE 'TRL' TO TRAN-REC-TYPE OF TRAN-OUT-RECORD
+           MOVE WS-VALID-COUNT
+               TO TRAN-TRL-RECORD-COUNT OF TRAN-OUT-RECORD
+           MOVE WS-VALID-AMOUNT-TOTAL
+               TO TRAN-TRL-TOTAL-AMT OF TRAN-OUT-RECORD
+           WRITE TRAN-OUT-RECORD.
+
        DISPLAY-STATISTICS.
            DISPLAY "BATCH-VALIDATOR: Validation completed"
-           DISPLAY "BATCH-VALIDATOR: Total transactions: ", WS-TOTAL-COUNT
-           DISPLAY "BATCH-VALIDATOR: Valid transactions: ", WS-VALID-COUNT
-           DISPLAY "BATCH-VALIDATOR: Invalid transactions: ", WS-INVALID-COUNT.
+           DISPLAY "BATCH-VALIDATOR: Total transactions: ",
+               WS-TOTAL-COUNT
+           DISPLAY "BATCH-VALIDATOR: Valid transactions: ",
+               WS-VALID-COUNT
+           DISPLAY "BATCH-VALIDATOR: Invalid transactions: ",
+               WS-INVALID-COUNT.
+
+      *----------------------------------------------------------------
+      *    WRITE ONE JOBSTAT RECORD SUMMARISING THE RUN FOR DOWNSTREAM
+      *    MONITORING TOOLING.
+      *----------------------------------------------------------------
+       WRITE-JOBSTAT-RECORD.
+           MOVE SPACES TO JOBSTAT-RECORD
+           MOVE "BATCHVAL" TO JOBSTAT-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO JOBSTAT-RUN-DATE
+           MOVE WS-TOTAL-COUNT TO JOBSTAT-TOTAL-COUNT
+           MOVE WS-VALID-COUNT TO JOBSTAT-VALID-COUNT
+           MOVE WS-INVALID-COUNT TO JOBSTAT-INVALID-COUNT
+           IF WS-TRANSIN-OUT-OF-BALANCE
+               MOVE 8 TO JOBSTAT-RETURN-CODE
+           ELSE
+               IF WS-INVALID-COUNT > 0
+                   MOVE 4 TO JOBSTAT-RETURN-CODE
+               ELSE
+                   MOVE 0 TO JOBSTAT-RETURN-CODE
+               END-IF
+           END-IF
+           WRITE JOBSTAT-RECORD.
