@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    EXCPREC.CPY
+      *    EXCEPTION RECORD LAYOUT - WRITTEN BY ACCOUNT-UPDATE WHENEVER
+      *    A TRANSACTION PASSES VALIDATION BUT CANNOT BE POSTED (E.G.
+      *    AN OVERDRAFT THAT THE ACCOUNT IS NOT ELIGIBLE FOR, OR AN
+      *    ACCOUNT NUMBER THAT DOES NOT EXIST ON THE MASTER).
+      *    EXCP-RUN-DATE TIES EACH EXCEPTION TO THE BUSINESS DATE IT WAS
+      *    RAISED ON, SO DAILY-RECON CAN REPORT ONLY THE CURRENT RUN'S
+      *    EXCEPTIONS INSTEAD OF EVERY EXCEPTION EVER WRITTEN TO THE
+      *    CUMULATIVE EXCPTNS FILE.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXCP-RUN-DATE           PIC 9(8).
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-ACCOUNT-NUM        PIC X(5).
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-TRAN-ID            PIC X(6).
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-TRAN-TYPE          PIC X(10).
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-AMOUNT             PIC S9(9)V99.
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-BALANCE            PIC S9(9)V99.
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-REASON-CODE        PIC X(8).
+               88  EXCP-OVERDRAFT          VALUE 'OVERDRFT'.
+               88  EXCP-ACCT-NOT-FOUND     VALUE 'ACCTNF'.
+               88  EXCP-ACCT-NOT-ACTIVE    VALUE 'ACCTINAC'.
+           05  FILLER                  PIC X VALUE ','.
+           05  EXCP-REASON-TEXT        PIC X(30).
