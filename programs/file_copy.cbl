@@ -1,7 +1,16 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FILE-COPY.
        AUTHOR. STUDENT.
-       
+
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    - ADDED JOBSTAT SUMMARY OUTPUT FOR MONITORING TOOLING
+      *    - RUN DATE IS NOW A PARM RATHER THAN IMPLICIT "TODAY", SO
+      *      THE JOBSTAT ROW LINES UP WITH THE BUSINESS DATE THE REST
+      *      OF THE STREAM IS STAMPED WITH WHEN A PRIOR DAY IS RERUN
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -9,36 +18,67 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTFILE ASSIGN TO "OUTFILE"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT JOBSTAT ASSIGN TO "JOBSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
        01  INPUT-RECORD            PIC X(80).
-       
+
        FD  OUTFILE.
        01  OUTPUT-RECORD           PIC X(80).
-       
+
+       FD  JOBSTAT.
+           COPY JSTAREC.
+
        WORKING-STORAGE SECTION.
-       01  WS-RECORD-COUNT         PIC 9(5) VALUE 0.
+       01  WS-RECORD-COUNT         PIC 9(7) VALUE 0.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
-       
-       PROCEDURE DIVISION.
+       01  WS-RUN-DATE             PIC 9(8) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH           PIC S9(4) COMP.
+           05  LS-PARM-RUN-DATE         PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
        MAIN-PROCEDURE.
            DISPLAY "FILE-COPY: Starting file processing..."
-           
+
+           PERFORM ESTABLISH-RUN-DATE
+
            OPEN INPUT INFILE
            OPEN OUTPUT OUTFILE
-           
+           OPEN OUTPUT JOBSTAT
+
            PERFORM READ-AND-COPY UNTIL WS-EOF-FLAG = 'Y'
-           
+
            CLOSE INFILE
            CLOSE OUTFILE
-           
+
            DISPLAY "FILE-COPY: Processing completed"
            DISPLAY "FILE-COPY: Records processed: " WS-RECORD-COUNT
-           
-           STOP RUN.
-       
+
+           PERFORM WRITE-JOBSTAT-RECORD
+           CLOSE JOBSTAT
+
+           MOVE 0 TO RETURN-CODE
+           GOBACK.
+
+      *----------------------------------------------------------------
+      *    ESTABLISH THE BUSINESS DATE THIS RUN IS FOR FROM THE PARM
+      *    PASSED BY JCL.  WITH NO PARM WE FALL BACK TO THE SYSTEM
+      *    DATE SO THE PROGRAM STILL RUNS STANDALONE.
+      *----------------------------------------------------------------
+       ESTABLISH-RUN-DATE.
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY "FILE-COPY: Run date is " WS-RUN-DATE.
+
        READ-AND-COPY.
            READ INFILE INTO INPUT-RECORD
                AT END MOVE 'Y' TO WS-EOF-FLAG
@@ -47,3 +87,17 @@
                    MOVE INPUT-RECORD TO OUTPUT-RECORD
                    WRITE OUTPUT-RECORD
            END-READ.
+
+      *----------------------------------------------------------------
+      *    WRITE ONE JOBSTAT RECORD SUMMARISING THE RUN FOR DOWNSTREAM
+      *    MONITORING TOOLING.
+      *----------------------------------------------------------------
+       WRITE-JOBSTAT-RECORD.
+           MOVE SPACES TO JOBSTAT-RECORD
+           MOVE "FILECOPY" TO JOBSTAT-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO JOBSTAT-RUN-DATE
+           MOVE WS-RECORD-COUNT TO JOBSTAT-TOTAL-COUNT
+           MOVE WS-RECORD-COUNT TO JOBSTAT-VALID-COUNT
+           MOVE 0 TO JOBSTAT-INVALID-COUNT
+           MOVE 0 TO JOBSTAT-RETURN-CODE
+           WRITE JOBSTAT-RECORD.
