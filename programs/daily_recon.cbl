@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-RECON.
+       AUTHOR. STUDENT.
+
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    ------------------------------------------------------------
+      *    - NEW PROGRAM: TIES BATCH-VALIDATOR AND ACCOUNT-UPDATE
+      *      TOGETHER INTO ONE DAILY CONTROL REPORT SHOWING OPENING
+      *      BALANCES, POSTED DEBITS/CREDITS, CLOSING BALANCES AND
+      *      REJECTED-TRANSACTION COUNTS
+      *    - AUDITLOG/TRANREJ/EXCPTNS ARE CUMULATIVE FILES SPANNING
+      *      EVERY RUN, SO ACTIVITY, REJECT AND EXCEPTION RECORDS ARE
+      *      NOW FILTERED TO THIS RUN'S BUSINESS DATE BEFORE BEING
+      *      ACCUMULATED, KEEPING THE REPORT TO A SINGLE DAY
+      *    - ADDED JOBSTAT SUMMARY OUTPUT
+      *    - JOBSTAT-RETURN-CODE NOW REFLECTS AN ACTIVITY TABLE
+      *      OVERFLOW INSTEAD OF ALWAYS COMING BACK ZERO
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANREJ ASSIGN TO "TRANREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCPTNS ASSIGN TO "EXCPTNS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RPTOUT ASSIGN TO "RPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT JOBSTAT ASSIGN TO "JOBSTAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+           COPY ACCTREC.
+
+       FD  AUDITLOG.
+           COPY AUDTREC.
+
+       FD  TRANREJ.
+           COPY REJTREC.
+
+       FD  EXCPTNS.
+           COPY EXCPREC.
+
+       FD  RPTOUT.
+           COPY RPTLREC.
+
+       FD  JOBSTAT.
+           COPY JSTAREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG                 PIC X VALUE 'N'.
+       01  WS-RUN-DATE                 PIC 9(8) VALUE ZEROS.
+       01  WS-RUN-DATE-DISPLAY         PIC X(8) VALUE SPACES.
+
+       01  WS-REJECT-COUNT             PIC 9(7) VALUE 0.
+       01  WS-EXCEPTION-COUNT          PIC 9(7) VALUE 0.
+       01  WS-ACCOUNT-COUNT            PIC 9(7) VALUE 0.
+
+      *    PER-ACCOUNT ACTIVITY ACCUMULATED FROM THE AUDIT TRAIL.  THE
+      *    OPENING BALANCE FOR AN ACCOUNT IS THE BEFORE-BALANCE OF THE
+      *    FIRST AUDIT RECORD SEEN FOR IT; THE MASTER'S CURRENT BALANCE
+      *    IS TAKEN AS THE CLOSING BALANCE.
+       01  WS-ACTIVITY-TABLE.
+           05  WS-ACTIVITY-COUNT        PIC 9(5) VALUE 0.
+           05  WS-ACTIVITY-ENTRY OCCURS 1000 TIMES
+                                   INDEXED BY WS-ACTIVITY-IDX.
+               10  WS-ACT-ACCT-NUM          PIC X(5).
+               10  WS-ACT-OPENING-BAL       PIC S9(9)V99.
+               10  WS-ACT-TOTAL-DEBITS      PIC S9(9)V99.
+               10  WS-ACT-TOTAL-CREDITS     PIC S9(9)V99.
+       01  WS-SEARCH-IDX                PIC 9(5) VALUE 0.
+       01  WS-FOUND-FLAG                PIC X VALUE 'N'.
+           88  WS-ACCOUNT-FOUND             VALUE 'Y'.
+       01  WS-ACTIVITY-DELTA            PIC S9(9)V99.
+       01  WS-LOOKUP-ACCT-NUM           PIC X(5).
+
+      *    SET WHEN THE 1000-ENTRY ACTIVITY TABLE OVERFLOWS, SO THE
+      *    JOBSTAT RECORD CAN TELL A MONITORING DASHBOARD THE REPORT
+      *    IS INCOMPLETE RATHER THAN COMING BACK A CLEAN ZERO.
+       01  WS-ACTIVITY-TABLE-FULL-FLAG  PIC X VALUE 'N'.
+           88  WS-ACTIVITY-TABLE-OVERFLOWED VALUE 'Y'.
+
+      *    REPORT GRAND TOTALS.
+       01  WS-REPORT-TOTALS.
+           05  WS-TOTAL-OPENING         PIC S9(11)V99 VALUE 0.
+           05  WS-TOTAL-DEBITS          PIC S9(11)V99 VALUE 0.
+           05  WS-TOTAL-CREDITS         PIC S9(11)V99 VALUE 0.
+           05  WS-TOTAL-CLOSING         PIC S9(11)V99 VALUE 0.
+
+      *    ONE DETAIL PRINT LINE FOR THE REPORT.  BUILT HERE AND THEN
+      *    MOVED TO RPT-LINE BEFORE EACH WRITE.
+       01  WS-DETAIL-LINE.
+           05  WS-D-ACCT                PIC X(5).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-NAME                PIC X(20).
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-OPENING             PIC -(9)9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-DEBITS              PIC -(9)9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-CREDITS             PIC -(9)9.99.
+           05  FILLER                   PIC X(2) VALUE SPACES.
+           05  WS-D-CLOSING             PIC -(9)9.99.
+           05  FILLER                   PIC X(46) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-PARM-AREA.
+           05  LS-PARM-LENGTH           PIC S9(4) COMP.
+           05  LS-PARM-RUN-DATE         PIC X(8).
+
+       PROCEDURE DIVISION USING LS-PARM-AREA.
+       MAIN-PROCEDURE.
+           DISPLAY "DAILY-RECON: Starting daily reconciliation report"
+
+           PERFORM ESTABLISH-RUN-DATE
+
+           OPEN OUTPUT JOBSTAT
+
+           OPEN INPUT AUDITLOG
+           PERFORM BUILD-ACTIVITY-TABLE UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE AUDITLOG
+
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT TRANREJ
+           PERFORM COUNT-REJECTS UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE TRANREJ
+
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT EXCPTNS
+           PERFORM COUNT-EXCEPTIONS UNTIL WS-EOF-FLAG = 'Y'
+           CLOSE EXCPTNS
+
+           OPEN INPUT ACCOUNTS
+           OPEN OUTPUT RPTOUT
+
+           PERFORM WRITE-REPORT-HEADING
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM WRITE-ACCOUNT-DETAIL-LINES UNTIL WS-EOF-FLAG = 'Y'
+
+           PERFORM WRITE-REPORT-TRAILER
+
+           CLOSE ACCOUNTS
+           CLOSE RPTOUT
+
+           DISPLAY "DAILY-RECON: Report completed"
+
+           PERFORM WRITE-JOBSTAT-RECORD
+           CLOSE JOBSTAT
+
+           IF WS-ACTIVITY-TABLE-OVERFLOWED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF
+           GOBACK.
+
+       ESTABLISH-RUN-DATE.
+           IF LS-PARM-LENGTH > 0
+               MOVE LS-PARM-RUN-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF
+           MOVE WS-RUN-DATE TO WS-RUN-DATE-DISPLAY.
+
+      *----------------------------------------------------------------
+      *    ACCUMULATE OPENING BALANCE AND POSTED DEBIT/CREDIT TOTALS
+      *    PER ACCOUNT FROM THE AUDIT TRAIL.
+      *----------------------------------------------------------------
+       BUILD-ACTIVITY-TABLE.
+           READ AUDITLOG
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF AUDIT-TIMESTAMP (1:8) = WS-RUN-DATE-DISPLAY
+                       PERFORM APPLY-AUDIT-RECORD-TO-TABLE
+                   END-IF
+           END-READ.
+
+       APPLY-AUDIT-RECORD-TO-TABLE.
+           MOVE AUDIT-ACCOUNT-NUM TO WS-LOOKUP-ACCT-NUM
+           PERFORM FIND-ACTIVITY-ENTRY
+
+           IF NOT WS-ACCOUNT-FOUND
+               IF WS-ACTIVITY-COUNT < 1000
+                   ADD 1 TO WS-ACTIVITY-COUNT
+                   MOVE WS-ACTIVITY-COUNT TO WS-SEARCH-IDX
+                   MOVE AUDIT-ACCOUNT-NUM
+                       TO WS-ACT-ACCT-NUM (WS-SEARCH-IDX)
+                   MOVE AUDIT-BEFORE-BALANCE
+                       TO WS-ACT-OPENING-BAL (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-ACT-TOTAL-DEBITS (WS-SEARCH-IDX)
+                   MOVE 0 TO WS-ACT-TOTAL-CREDITS (WS-SEARCH-IDX)
+                   SET WS-ACCOUNT-FOUND TO TRUE
+               ELSE
+                   SET WS-ACTIVITY-TABLE-OVERFLOWED TO TRUE
+                   DISPLAY "DAILY-RECON: Activity table full - "
+                       "account " AUDIT-ACCOUNT-NUM
+                       " dropped from report"
+               END-IF
+           END-IF
+
+           IF WS-ACCOUNT-FOUND
+               COMPUTE WS-ACTIVITY-DELTA =
+                   AUDIT-AFTER-BALANCE - AUDIT-BEFORE-BALANCE
+               IF WS-ACTIVITY-DELTA >= 0
+                   ADD WS-ACTIVITY-DELTA
+                       TO WS-ACT-TOTAL-CREDITS (WS-SEARCH-IDX)
+               ELSE
+                   COMPUTE WS-ACT-TOTAL-DEBITS (WS-SEARCH-IDX) =
+                       WS-ACT-TOTAL-DEBITS (WS-SEARCH-IDX)
+                           - WS-ACTIVITY-DELTA
+               END-IF
+           END-IF.
+
+       FIND-ACTIVITY-ENTRY.
+           MOVE 'N' TO WS-FOUND-FLAG
+           PERFORM SEARCH-ACTIVITY-TABLE
+               VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-ACTIVITY-COUNT
+                  OR WS-ACCOUNT-FOUND.
+
+       SEARCH-ACTIVITY-TABLE.
+           IF WS-ACT-ACCT-NUM (WS-SEARCH-IDX) = WS-LOOKUP-ACCT-NUM
+               SET WS-ACCOUNT-FOUND TO TRUE
+           END-IF.
+
+       COUNT-REJECTS.
+           READ TRANREJ
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF REJECT-RUN-DATE = WS-RUN-DATE
+                       ADD 1 TO WS-REJECT-COUNT
+                   END-IF
+           END-READ.
+
+       COUNT-EXCEPTIONS.
+           READ EXCPTNS
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END
+                   IF EXCP-RUN-DATE = WS-RUN-DATE
+                       ADD 1 TO WS-EXCEPTION-COUNT
+                   END-IF
+           END-READ.
+
+      *----------------------------------------------------------------
+      *    REPORT HEADING AND COLUMN HEADINGS.
+      *----------------------------------------------------------------
+       WRITE-REPORT-HEADING.
+           MOVE SPACES TO RPT-LINE
+           STRING "DAILY RECONCILIATION REPORT - RUN DATE: "
+               WS-RUN-DATE DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "ACCOUNT  HOLDER NAME             "
+               "OPENING BAL       DEBITS      CREDITS     "
+               "CLOSING BAL" DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------------
+      *    ONE DETAIL LINE PER ACCOUNT ON THE MASTER.  ACCOUNTS WITH
+      *    NO ACTIVITY THIS RUN SHOW ZERO DEBITS/CREDITS AND AN
+      *    OPENING BALANCE EQUAL TO THE CURRENT (CLOSING) BALANCE.
+      *----------------------------------------------------------------
+       WRITE-ACCOUNT-DETAIL-LINES.
+           READ ACCOUNTS NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+               NOT AT END PERFORM WRITE-ONE-ACCOUNT-DETAIL-LINE
+           END-READ.
+
+       WRITE-ONE-ACCOUNT-DETAIL-LINE.
+           ADD 1 TO WS-ACCOUNT-COUNT
+           MOVE ACCT-NUMBER TO WS-LOOKUP-ACCT-NUM
+           PERFORM FIND-ACTIVITY-ENTRY
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE ACCT-NUMBER TO WS-D-ACCT
+           MOVE ACCT-HOLDER-NAME TO WS-D-NAME
+           MOVE ACCT-BALANCE TO WS-D-CLOSING
+
+           IF WS-ACCOUNT-FOUND
+               MOVE WS-ACT-OPENING-BAL (WS-SEARCH-IDX) TO WS-D-OPENING
+               MOVE WS-ACT-TOTAL-DEBITS (WS-SEARCH-IDX) TO WS-D-DEBITS
+               MOVE WS-ACT-TOTAL-CREDITS (WS-SEARCH-IDX)
+                   TO WS-D-CREDITS
+               ADD WS-ACT-OPENING-BAL (WS-SEARCH-IDX)
+                   TO WS-TOTAL-OPENING
+               ADD WS-ACT-TOTAL-DEBITS (WS-SEARCH-IDX)
+                   TO WS-TOTAL-DEBITS
+               ADD WS-ACT-TOTAL-CREDITS (WS-SEARCH-IDX)
+                   TO WS-TOTAL-CREDITS
+           ELSE
+               MOVE ACCT-BALANCE TO WS-D-OPENING
+               MOVE 0 TO WS-D-DEBITS
+               MOVE 0 TO WS-D-CREDITS
+               ADD ACCT-BALANCE TO WS-TOTAL-OPENING
+           END-IF
+
+           ADD ACCT-BALANCE TO WS-TOTAL-CLOSING
+
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------------
+      *    GRAND TOTALS AND REJECT/EXCEPTION COUNTS.
+      *----------------------------------------------------------------
+       WRITE-REPORT-TRAILER.
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE "TOTAL" TO WS-D-ACCT
+           MOVE WS-TOTAL-OPENING TO WS-D-OPENING
+           MOVE WS-TOTAL-DEBITS TO WS-D-DEBITS
+           MOVE WS-TOTAL-CREDITS TO WS-D-CREDITS
+           MOVE WS-TOTAL-CLOSING TO WS-D-CLOSING
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-DETAIL-LINE TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "REJECTED TRANSACTIONS (VALIDATION): "
+               WS-REJECT-COUNT DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES TO RPT-LINE
+           STRING "POSTING EXCEPTIONS (OVERDRAFT/NOT FOUND): "
+               WS-EXCEPTION-COUNT DELIMITED BY SIZE INTO RPT-LINE
+           WRITE RPT-LINE.
+
+      *----------------------------------------------------------------
+      *    WRITE ONE JOBSTAT RECORD SUMMARISING THE RUN FOR DOWNSTREAM
+      *    MONITORING TOOLING.  THIS PROGRAM DOES NOT VALIDATE
+      *    TRANSACTIONS ITSELF, SO THE INVALID COUNT REFLECTS THE
+      *    REJECTS/EXCEPTIONS IT IS REPORTING ON RATHER THAN ANYTHING
+      *    IT DETECTED DIRECTLY.
+      *----------------------------------------------------------------
+       WRITE-JOBSTAT-RECORD.
+           MOVE SPACES TO JOBSTAT-RECORD
+           MOVE "DLYRECON" TO JOBSTAT-PROGRAM-NAME
+           MOVE WS-RUN-DATE TO JOBSTAT-RUN-DATE
+           MOVE WS-ACCOUNT-COUNT TO JOBSTAT-TOTAL-COUNT
+           MOVE WS-ACCOUNT-COUNT TO JOBSTAT-VALID-COUNT
+           COMPUTE JOBSTAT-INVALID-COUNT =
+               WS-REJECT-COUNT + WS-EXCEPTION-COUNT
+           IF WS-ACTIVITY-TABLE-OVERFLOWED
+               MOVE 4 TO JOBSTAT-RETURN-CODE
+           ELSE
+               MOVE 0 TO JOBSTAT-RETURN-CODE
+           END-IF
+           WRITE JOBSTAT-RECORD.
