@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    RPTLREC.CPY
+      *    PRINT LINE LAYOUT FOR THE DAILY-RECON CONTROL REPORT.  ONE
+      *    GENERIC 133-BYTE PRINT LINE IS USED FOR EVERY LINE OF THE
+      *    REPORT; EACH PARAGRAPH THAT BUILDS A LINE MOVES ITS OWN
+      *    CONTENT INTO RPT-LINE BEFORE THE WRITE.
+      ******************************************************************
+       01  RPT-LINE                    PIC X(133).
